@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID    LAB1F22
+       PROGRAM-ID.   LAB1F22.
        AUTHOR.     AUSTIN H OGLETREE.
       **********************************************************
       *  This program reads data from an external data file.
@@ -17,7 +17,9 @@
       *  OUTPUT: name and original amount read in of shoes, belts
       *          and socks for each salesperson
       *
-      *  CALCULATIONS:  THERE ARE NO CALCULATIONS
+      *  CALCULATIONS:  EACH SALESPERSON'S COMMISSION DOLLAR AMOUNT IS
+      *                 COMPUTED FROM PER-ITEM UNIT PRICES AND A FLAT
+      *                 COMMISSION RATE (SEE WS-COMMISSION-AREAS)
       *
       *LAB INSTRUCTIONS:
       *    YOU ARE TO FIND ANY ERRORS WHICH I MAY HAVE PUT IN THE
@@ -31,20 +33,58 @@
        SOURCE-COMPUTER.    IBMPC.
        OBJECT-COMPUTER.    IBMPC.
 
-       INPUT OUTPUT SECTION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      * ASSIGN A FILE NAME FOR THE DISK FILE
-      * USE SALES-FILE.TXT AS THE DISK NAME FOR THE INCOMING
+      * A JCL-STYLE RUN CARD SUPPLIES THE REAL INPUT/OUTPUT FILE NAMES
+      * AND THE RUN DATE SO OPERATIONS CAN POINT THIS COMPILED PROGRAM
+      * AT A DIFFERENT DAY OR REGION'S FILES WITHOUT A RECOMPILE
 
-           SELECT SALES-FILE     
-               ASSIGN TO 'SALES.DAT'
+           SELECT PARM-FILE
+               ASSIGN TO 'PARMCARD.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+      * ASSIGN TO A SYMBOLIC DD-NAME RATHER THAN A HARDCODED FILE NAME.
+      * 125-HOUSEKEEPING POINTS "INFILE" AT THE RUN CARD'S INPUT PATH
+      * (DD_INFILE ENVIRONMENT VARIABLE) BEFORE THE OPEN BELOW RUNS;
+      * WS-INPUT-FILENAME DEFAULTS TO SALES.DAT IF NO RUN CARD IS FOUND
+
+           SELECT SALES-FILE
+               ASSIGN TO "INFILE"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-      * USE SALES-REPORT.TXT FOR THE PRINTER FILE
+      * SAME DD-NAME TECHNIQUE FOR THE PRINTER FILE, VIA DD_OUTFILE;
+      * WS-OUTPUT-FILENAME DEFAULTS TO LAB1.TXT IF NO RUN CARD IS FOUND
+
+           SELECT SALES-REPORT-FILE
+             ASSIGN TO "OUTFILE".
+
+      * USE SALES-ERROR.TXT TO LOG REJECTED INPUT RECORDS
+
+           SELECT SALES-ERROR-FILE
+             ASSIGN TO 'SALES-ERROR.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-ERR-FILE-STATUS.
 
-           SELECT SALES-REPORT-FILE 
-             ASSIGN TO 'LAB1.TXT'.
+      * A SMALL CHECKPOINT/RESTART FILE.  150-READ-RECORDS SNAPSHOTS
+      * THE RECORDS PROCESSED SO FAR TO THIS FILE EVERY WS-CKPT-INTERVAL
+      * RECORDS; 128-RESTART-RTN RELOADS IT AT THE TOP OF THE JOB SO A
+      * REBOOT OR ABEND PARTWAY THROUGH A BIG SALES.DAT DOESN'T COST US
+      * THE WHOLE BATCH
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CHECKPNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      * A COMMA-DELIMITED EXTRACT OF THE SAME DETAIL DATA THE PRINTED
+      * REPORT SHOWS, FOR THE ANALYTICS TEAM'S PIPELINE TO LOAD WITHOUT
+      * SCREEN-SCRAPING SALES-REPORT-FILE
+
+           SELECT SALES-EXTRACT-FILE
+               ASSIGN TO 'SALES-EXTRACT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       *
        DATA DIVISION.
@@ -52,6 +92,12 @@
 
       * SAME NAME AS THE SELECT STATEMENT
 
+       FD    PARM-FILE.
+       01    PARM-REC.
+          05  PARM-INPUT-FILE          PIC X(40).
+          05  PARM-OUTPUT-FILE         PIC X(40).
+          05  PARM-RUN-DATE            PIC X(8).
+      *
        FD    SALES-FILE.
        01    SALES-REC.
 
@@ -63,51 +109,379 @@
           05  SR-SHOES                 PIC 9(3).
           05  SR-BELTS                 PIC 9(3).
           05  SR-SOCKS                 PIC 9(3).
+          05  SR-REGION                PIC X(10).
       *
        FD    SALES-REPORT-FILE.
        01    SALES-REPORT-REC    PIC X(80).
 
+      * SAME NAME AS THE SELECT STATEMENT
+
+       FD    SALES-ERROR-FILE.
+       01    SALES-ERROR-REC    PIC X(80).
+
+      * SAME NAME AS THE SELECT STATEMENT.  CK-REC-TYPE 'D' HOLDS ONE
+      * ALREADY-PROCESSED TABLE ENTRY; THE LAST RECORD IN THE FILE IS
+      * TYPE 'T', THE TRAILER WITH THE PHYSICAL READ POSITION AND THE
+      * BAD-RECORD COUNT TO RESTORE
+
+       FD    CHECKPOINT-FILE.
+       01    CHECKPOINT-REC.
+          05  CK-REC-TYPE              PIC X.
+          05  CK-DETAIL-DATA.
+             10  CK-NAME               PIC X(20).
+             10  CK-SHOES              PIC 9(3).
+             10  CK-BELTS              PIC 9(3).
+             10  CK-SOCKS              PIC 9(3).
+             10  CK-REGION             PIC X(10).
+          05  CK-TRAILER-DATA REDEFINES CK-DETAIL-DATA.
+             10  CK-PHYS-READ-COUNT    PIC 9(6).
+             10  CK-BAD-COUNT          PIC 9(6).
+             10  CK-OVERFLOW-COUNT     PIC 9(6).
+             10  FILLER                PIC X(21).
+
+      * SAME NAME AS THE SELECT STATEMENT
+
+       FD    SALES-EXTRACT-FILE.
+       01    SALES-EXTRACT-REC    PIC X(80).
+
       ********
        WORKING-STORAGE SECTION.
-       O1    WS-WORK-AREAS.
+       01    WS-WORK-AREAS.
              05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+             05    WS-TOTAL-SHOES            PIC 9(6) VALUE ZERO.
+             05    WS-TOTAL-BELTS            PIC 9(6) VALUE ZERO.
+             05    WS-TOTAL-SOCKS            PIC 9(6) VALUE ZERO.
+             05    WS-BAD-RECORD-COUNT       PIC 9(6) VALUE ZERO.
+             05    WS-TABLE-OVERFLOW-COUNT   PIC 9(6) VALUE ZERO.
+             05    WS-BAD-COUNT-CAPPED       PIC X(3) VALUE 'NO'.
+             05    WS-OVERFLOW-COUNT-CAPPED  PIC X(3) VALUE 'NO'.
+             05    WS-VALID-RECORD           PIC X(3) VALUE 'YES'.
+             05    WS-REJECT-TYPE            PIC X(2) VALUE SPACES.
+             05    WS-ERROR-REASON           PIC X(40) VALUE SPACES.
+             05    WS-MAX-QTY-PER-ITEM       PIC 9(3) VALUE 500.
+
+       01    WS-PARM-AREAS.
+             05    WS-PARM-STATUS       PIC XX VALUE SPACES.
+             05    WS-INPUT-FILENAME    PIC X(40) VALUE 'SALES.DAT'.
+             05    WS-OUTPUT-FILENAME   PIC X(40) VALUE 'LAB1.TXT'.
+             05    WS-RUN-DATE          PIC X(8) VALUE SPACES.
+
+       01    WS-CHECKPOINT-AREAS.
+             05    WS-CKPT-STATUS       PIC XX VALUE SPACES.
+             05    WS-CKPT-INTERVAL     PIC 9(4) VALUE 100.
+             05    WS-CKPT-COUNTER      PIC 9(4) VALUE ZERO.
+             05    WS-PHYS-READ-COUNT   PIC 9(6) VALUE ZERO.
+             05    WS-SKIP-COUNT        PIC 9(6) VALUE ZERO.
+             05    WS-CKPT-MORE-RECS    PIC X(3) VALUE 'YES'.
+             05    WS-SKIP-OK           PIC X(3) VALUE 'YES'.
+             05    WS-RESTART-DETECTED  PIC X(3) VALUE 'NO'.
+             05    WS-ERR-FILE-STATUS   PIC XX VALUE SPACES.
+
+       01    WS-COMMISSION-AREAS.
+             05    WS-SHOE-PRICE             PIC 9(3)V99 VALUE 45.00.
+             05    WS-BELT-PRICE             PIC 9(3)V99 VALUE 20.00.
+             05    WS-SOCK-PRICE             PIC 9(3)V99 VALUE 8.00.
+             05    WS-COMMISSION-RATE        PIC V999 VALUE .100.
+             05    WS-SALES-AMOUNT           PIC 9(7)V99 VALUE ZERO.
+
+       01    WS-TABLE-AREAS.
+             05    WS-RECORD-COUNT           PIC 9(4) VALUE ZERO.
+             05    WS-IDX                    PIC 9(4) VALUE ZERO.
+             05    WS-IDX2                   PIC 9(4) VALUE ZERO.
+             05    WS-MAX-IDX                PIC 9(4) VALUE ZERO.
+             05    WS-LINE-COUNT             PIC 9(4) VALUE ZERO.
+             05    WS-MAX-LINES-PER-PAGE     PIC 9(4) VALUE 55.
+             05    WS-TABLE-MAX-ENTRIES      PIC 9(4) VALUE 1000.
+
+       01    WS-SALES-TABLE.
+             05    WS-SALES-ENTRY OCCURS 1000 TIMES.
+                   10    WS-T-NAME           PIC X(20).
+                   10    WS-T-SHOES          PIC 9(3).
+                   10    WS-T-BELTS          PIC 9(3).
+                   10    WS-T-SOCKS          PIC 9(3).
+                   10    WS-T-REGION         PIC X(10).
+                   10    WS-T-TOTAL-UNITS    PIC 9(4).
+
+       01    WS-SWAP-ENTRY.
+             05    WS-SWAP-NAME              PIC X(20).
+             05    WS-SWAP-SHOES             PIC 9(3).
+             05    WS-SWAP-BELTS             PIC 9(3).
+             05    WS-SWAP-SOCKS             PIC 9(3).
+             05    WS-SWAP-REGION            PIC X(10).
+             05    WS-SWAP-TOTAL-UNITS       PIC 9(4).
+
+       01    WS-CURRENT-REC.
+             05    WS-CUR-NAME               PIC X(20).
+             05    WS-CUR-SHOES              PIC 9(3).
+             05    WS-CUR-BELTS              PIC 9(3).
+             05    WS-CUR-SOCKS              PIC 9(3).
+
+       01    WS-REGION-AREAS.
+             05    WS-PREV-REGION            PIC X(10) VALUE SPACES.
+             05    WS-REGION-SHOES           PIC 9(6) VALUE ZERO.
+             05    WS-REGION-BELTS           PIC 9(6) VALUE ZERO.
+             05    WS-REGION-SOCKS           PIC 9(6) VALUE ZERO.
 
       *************************OUTPUT AREA**************************
        01 REPORT-HEADER.
           05 FILLER          PIC X(34) VALUE SPACES.
           05 FILLER          PIC X(12) VALUE 'SALES REPORT'.
+          05 FILLER          PIC X(10) VALUE SPACES.
+          05 RH-RUN-DATE-OUT PIC X(8) VALUE SPACES.
+      *
+       01 COLUMN-HEADER-LINE.
+          05 FILLER            PIC X(5) VALUE SPACES.
+          05 CH-NAME-OUT        PIC X(20) VALUE 'NAME'.
+          05 FILLER            PIC X(5) VALUE SPACES.
+          05 CH-SHOES-OUT       PIC X(5) VALUE 'SHOES'.
+          05 FILLER            PIC X(3) VALUE SPACES.
+          05 CH-BELTS-OUT       PIC X(5) VALUE 'BELTS'.
+          05 FILLER            PIC X(3) VALUE SPACES.
+          05 CH-SOCKS-OUT       PIC X(5) VALUE 'SOCKS'.
+          05 FILLER            PIC X(3) VALUE SPACES.
+          05 CH-COMMISSION-OUT  PIC X(10) VALUE 'COMMISSION'.
       *
        01 DETAIL-LINE.
           05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-NAME-OUT     PIC X(20).
           05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-SHOES-OUT    PIC 999.
-          05 FILLER          PIC X(5) VALLUE SPACES.
+          05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-BELTS-OUT    PIC 999.
           05 FILLER          PIC X(5) VALUE SPACES.
           05 DL-SOCKS-OUT    PIC 999.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-COMMISSION-OUT  PIC $$$,$$9.99.
+      *
+      *THE SHOES/BELTS/SOCKS FIELDS BELOW ARE PIC ZZZ,ZZ9 (7 BYTES) SO
+      *A COMPANY-WIDE OR REGIONAL TOTAL CAN EXCEED DETAIL-LINE'S 3-DIGIT
+      *PIC 999 WIDTH.  THE FILLERS BETWEEN FIELDS ARE SHRUNK TO 1 BYTE
+      *(FROM DETAIL-LINE'S 5) SO EACH WIDER FIELD STILL STARTS AT THE
+      *SAME COLUMN AS DL-SHOES-OUT/DL-BELTS-OUT/DL-SOCKS-OUT, KEEPING
+      *ALL THREE LINE TYPES ON THE SAME COLUMN BOUNDARIES
+
+       01 TOTAL-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 TL-LABEL-OUT    PIC X(20) VALUE 'TOTAL'.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 TL-SHOES-OUT    PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(1) VALUE SPACES.
+          05 TL-BELTS-OUT    PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(1) VALUE SPACES.
+          05 TL-SOCKS-OUT    PIC ZZZ,ZZ9.
+      *
+       01 REGION-SUBTOTAL-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 RS-LABEL-OUT    PIC X(10) VALUE 'REGION - '.
+          05 RS-REGION-OUT   PIC X(10).
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 RS-SHOES-OUT    PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(1) VALUE SPACES.
+          05 RS-BELTS-OUT    PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(1) VALUE SPACES.
+          05 RS-SOCKS-OUT    PIC ZZZ,ZZ9.
+      *
+       01 BAD-COUNT-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 BC-LABEL-OUT    PIC X(20) VALUE 'RECORDS REJECTED'.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 BC-COUNT-OUT    PIC ZZZ,ZZ9.
+      *
+      *A SEPARATE LINE FOR RECORDS DROPPED ONLY BECAUSE WS-SALES-TABLE
+      *WAS FULL (WS-TABLE-MAX-ENTRIES) -- THESE ARE VALID SALES DATA,
+      *NOT DATA-QUALITY REJECTS, SO THEY GET THEIR OWN LABEL AND COUNT
+      *RATHER THAN BEING FOLDED INTO BAD-COUNT-LINE ABOVE
+
+       01 OVERFLOW-COUNT-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 OC-LABEL-OUT    PIC X(20) VALUE 'RECORDS TABLE-FULL'.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 OC-COUNT-OUT    PIC ZZZ,ZZ9.
+      *
+       01 CSV-HEADER-LINE.
+          05 FILLER          PIC X(50)
+             VALUE 'NAME,SHOES,BELTS,SOCKS,COMMISSION'.
+      *
+       01 CSV-DETAIL-LINE.
+          05 CSV-NAME-OUT       PIC X(20).
+          05 FILLER            PIC X(1) VALUE ','.
+          05 CSV-SHOES-OUT      PIC 999.
+          05 FILLER            PIC X(1) VALUE ','.
+          05 CSV-BELTS-OUT      PIC 999.
+          05 FILLER            PIC X(1) VALUE ','.
+          05 CSV-SOCKS-OUT      PIC 999.
+          05 FILLER            PIC X(1) VALUE ','.
+          05 CSV-COMMISSION-OUT PIC 99999.99.
+      *
+       01 ERROR-LINE.
+          05 EL-NAME-OUT     PIC X(20).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 EL-SHOES-OUT    PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 EL-BELTS-OUT    PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 EL-SOCKS-OUT    PIC X(3).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 EL-REASON-OUT   PIC X(40).
       *
 
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
 
-           PERFORM 125-HOUSKEEPING
+           PERFORM 125-HOUSEKEEPING
            PERFORM 150-READ-RECORDS
-           PERFORM 250-END-ROUTINE
+           PERFORM 190-WRITE-DETAIL-RTN
+           PERFORM 250-CLOSE-ROUTINE
 
            .
       *
        125-HOUSEKEEPING.
 
+      *READ THE RUN CARD, IF ONE IS PRESENT, FOR THE REAL INPUT PATH,
+      *OUTPUT PATH, AND RUN DATE.  WITH NO RUN CARD THE DEFAULTS IN
+      *WS-PARM-AREAS ABOVE (SALES.DAT / LAB1.TXT) ARE USED
+
+           OPEN    INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-INPUT-FILE NOT = SPACES
+                           MOVE PARM-INPUT-FILE TO WS-INPUT-FILENAME
+                       END-IF
+                       IF PARM-OUTPUT-FILE NOT = SPACES
+                           MOVE PARM-OUTPUT-FILE TO WS-OUTPUT-FILENAME
+                       END-IF
+                       MOVE PARM-RUN-DATE TO WS-RUN-DATE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+
+      *POINT THE "INFILE"/"OUTFILE" DD-NAMES FROM THE SELECT STATEMENTS
+      *AT THE RUN CARD'S PATHS (OR THE DEFAULTS ABOVE) BY SETTING THE
+      *DD_INFILE/DD_OUTFILE ENVIRONMENT VARIABLES BEFORE THE OPEN.
+      *THIS IS THE STANDARD GNUCOBOL WAY OF HONORING A JCL DD OVERRIDE
+      *WHEN THE COMPILER IS RUN UNDER THE IBM DIALECT, WHICH DOES NOT
+      *SUPPORT ASSIGN TO A WORKING-STORAGE VARIABLE
+
+           DISPLAY 'DD_INFILE' UPON ENVIRONMENT-NAME
+           DISPLAY WS-INPUT-FILENAME UPON ENVIRONMENT-VALUE
+
+           DISPLAY 'DD_OUTFILE' UPON ENVIRONMENT-NAME
+           DISPLAY WS-OUTPUT-FILENAME UPON ENVIRONMENT-VALUE
+
       *SAME FILE NAME AS SELECT STATEMENT
 
            OPEN    INPUT SALES-FILE
                    OUTPUT    SALES-REPORT-FILE
+                   OUTPUT    SALES-EXTRACT-FILE
 
+           MOVE WS-RUN-DATE TO RH-RUN-DATE-OUT
            MOVE REPORT-HEADER TO SALES-REPORT-REC
-           WRITE SALES-REPORT-REC 
+           WRITE SALES-REPORT-REC
+                   AFTER ADVANCING 1 LINE
+
+           MOVE COLUMN-HEADER-LINE TO SALES-REPORT-REC
+           WRITE SALES-REPORT-REC
                    AFTER ADVANCING 1 LINE
+
+           MOVE CSV-HEADER-LINE TO SALES-EXTRACT-REC
+           WRITE SALES-EXTRACT-REC
+
+           MOVE 2 TO WS-LINE-COUNT
+
+           PERFORM 128-RESTART-RTN
+
+      *A RESTARTED RUN ALREADY LOGGED SOME REJECTED RECORDS TO
+      *SALES-ERROR.TXT BEFORE THE INTERRUPTION -- OPEN EXTEND SO THAT
+      *DETAIL SURVIVES AND STAYS IN SYNC WITH WS-BAD-RECORD-COUNT
+      *(RESTORED FROM THE CHECKPOINT TRAILER).  A FRESH RUN, OR A
+      *RESTART WHOSE CHECKPOINT WAS TAKEN BEFORE ANY RECORD WAS EVER
+      *REJECTED, HAS NO SALES-ERROR.TXT TO EXTEND YET, SO FALL BACK TO
+      *OUTPUT WHEN EXTEND CAN'T FIND THE FILE
+
+           IF WS-RESTART-DETECTED = 'YES'
+               OPEN EXTEND SALES-ERROR-FILE
+               IF WS-ERR-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT SALES-ERROR-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SALES-ERROR-FILE
+           END-IF
+           .
+      *
+       128-RESTART-RTN.
+
+      *IF A CHECKPOINT FROM AN INTERRUPTED RUN EXISTS, RELOAD THE
+      *TABLE ENTRIES AND TOTALS IT SAVED, THEN SKIP SALES-FILE PAST
+      *THE INPUT RECORDS ALREADY ACCOUNTED FOR SO 150-READ-RECORDS
+      *PICKS UP WHERE THE LAST RUN LEFT OFF INSTEAD OF STARTING OVER
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               MOVE 'YES' TO WS-CKPT-MORE-RECS
+               PERFORM UNTIL WS-CKPT-MORE-RECS = 'NO'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'NO' TO WS-CKPT-MORE-RECS
+                       NOT AT END
+                           PERFORM 129-RESTORE-ENTRY-RTN
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               PERFORM 130-SKIP-INPUT-RTN
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+      *
+       129-RESTORE-ENTRY-RTN.
+
+      *ONE LINE FROM THE CHECKPOINT FILE -- EITHER AN ALREADY-PROCESSED
+      *TABLE ENTRY (TYPE 'D') OR THE TRAILER (TYPE 'T') HOLDING THE
+      *PHYSICAL READ POSITION AND BAD-RECORD COUNT TO RESTORE
+
+           MOVE 'YES' TO WS-RESTART-DETECTED
+
+           IF CK-REC-TYPE = 'D'
+               IF WS-RECORD-COUNT < WS-TABLE-MAX-ENTRIES
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE CK-NAME   TO WS-T-NAME(WS-RECORD-COUNT)
+                   MOVE CK-SHOES  TO WS-T-SHOES(WS-RECORD-COUNT)
+                   MOVE CK-BELTS  TO WS-T-BELTS(WS-RECORD-COUNT)
+                   MOVE CK-SOCKS  TO WS-T-SOCKS(WS-RECORD-COUNT)
+                   MOVE CK-REGION TO WS-T-REGION(WS-RECORD-COUNT)
+                   COMPUTE WS-T-TOTAL-UNITS(WS-RECORD-COUNT) =
+                           CK-SHOES + CK-BELTS + CK-SOCKS
+                   ADD CK-SHOES TO WS-TOTAL-SHOES
+                   ADD CK-BELTS TO WS-TOTAL-BELTS
+                   ADD CK-SOCKS TO WS-TOTAL-SOCKS
+               END-IF
+           ELSE
+               MOVE CK-PHYS-READ-COUNT TO WS-SKIP-COUNT
+               MOVE CK-BAD-COUNT TO WS-BAD-RECORD-COUNT
+               MOVE CK-OVERFLOW-COUNT TO WS-TABLE-OVERFLOW-COUNT
+           END-IF
+           .
+      *
+       130-SKIP-INPUT-RTN.
+
+      *SKIP SALES-FILE PAST THE INPUT RECORDS THE LAST RUN ALREADY
+      *ACCOUNTED FOR (VALID AND REJECTED) SO 150-READ-RECORDS RESUMES
+      *WITH THE NEXT UNPROCESSED RECORD
+
+           MOVE WS-SKIP-COUNT TO WS-PHYS-READ-COUNT
+           MOVE 'YES' TO WS-SKIP-OK
+           PERFORM WS-SKIP-COUNT TIMES
+               IF WS-SKIP-OK = 'YES'
+                   READ SALES-FILE
+                       AT END
+                           MOVE 'NO' TO WS-SKIP-OK
+                   END-READ
+               END-IF
+           END-PERFORM
            .
       *
        150-READ-RECORDS.
@@ -117,42 +491,399 @@
                       AT END
                           MOVE 'NO' TO ARE-THERE-MORE-RECORDS
                       NOT AT END
-                          PERFORM 200-PROCESS-RTN
+                          ADD 1 TO WS-PHYS-READ-COUNT
+                          ADD 1 TO WS-CKPT-COUNTER
+                          PERFORM 175-VALIDATE-RTN
+                          IF WS-VALID-RECORD = 'YES'
+                              PERFORM 178-STORE-RECORD-RTN
+                          ELSE
+                              PERFORM 180-LOG-ERROR-RTN
+                          END-IF
+                          IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                              PERFORM 182-CHECKPOINT-RTN
+                              MOVE ZERO TO WS-CKPT-COUNTER
+                          END-IF
                   END-READ
               END-PERFORM
+
+              PERFORM 185-SORT-TABLE-RTN
+           .
+      *
+       175-VALIDATE-RTN.
+
+      *REJECT ANY RECORD WHOSE QUANTITY FIELDS ARE NOT NUMERIC OR
+      *FALL OUTSIDE A REASONABLE PER-ITEM RANGE, AND ANY RECORD THAT
+      *WOULD OVERFLOW WS-SALES-TABLE (OCCURS WS-TABLE-MAX-ENTRIES
+      *TIMES) -- WITHOUT THIS CHECK A SALES.DAT BIGGER THAN THE TABLE
+      *WOULD WRITE PAST ITS LAST SLOT AND CLOBBER ADJACENT
+      *WORKING-STORAGE
+
+           MOVE 'YES' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-ERROR-REASON
+           MOVE 'DQ' TO WS-REJECT-TYPE
+
+           IF WS-RECORD-COUNT >= WS-TABLE-MAX-ENTRIES
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'TF' TO WS-REJECT-TYPE
+               MOVE 'SALES TABLE FULL - RECORD SKIPPED'
+                   TO WS-ERROR-REASON
+           ELSE IF SR-SHOES NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'INVALID SHOES QUANTITY - NOT NUMERIC'
+                   TO WS-ERROR-REASON
+           ELSE IF SR-BELTS NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'INVALID BELTS QUANTITY - NOT NUMERIC'
+                   TO WS-ERROR-REASON
+           ELSE IF SR-SOCKS NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'INVALID SOCKS QUANTITY - NOT NUMERIC'
+                   TO WS-ERROR-REASON
+           ELSE IF SR-SHOES > WS-MAX-QTY-PER-ITEM
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'SHOES QUANTITY OUT OF RANGE'
+                   TO WS-ERROR-REASON
+           ELSE IF SR-BELTS > WS-MAX-QTY-PER-ITEM
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'BELTS QUANTITY OUT OF RANGE'
+                   TO WS-ERROR-REASON
+           ELSE IF SR-SOCKS > WS-MAX-QTY-PER-ITEM
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'SOCKS QUANTITY OUT OF RANGE'
+                   TO WS-ERROR-REASON
+           END-IF
+           .
+      *
+       180-LOG-ERROR-RTN.
+
+      *WRITE THE REJECTED RECORD AND THE REASON TO SALES-ERROR-FILE.
+      *A TABLE-FULL DROP (WS-REJECT-TYPE = 'TF') IS REAL, WELL-FORMED
+      *SALES DATA THAT NEVER MADE IT INTO THE TOTALS -- COUNT IT
+      *SEPARATELY FROM GENUINE DATA-QUALITY REJECTS SO BAD-COUNT-LINE
+      *DOESN'T MASK ONE AS THE OTHER
+
+      *WS-BAD-RECORD-COUNT/WS-TABLE-OVERFLOW-COUNT ARE PIC 9(6) --
+      *GUARD THE ADD WITH ON SIZE ERROR SO A COUNT THAT WOULD PASS
+      *999,999 STOPS AND WARNS INSTEAD OF SILENTLY WRAPPING BACK TO
+      *ZERO AND UNDERSTATING THE PRINTED "RECORDS REJECTED"/"RECORDS
+      *TABLE-FULL" LINES.  ONLY WARN ONCE PER RUN PER COUNTER
+
+           IF WS-REJECT-TYPE = 'TF'
+               ADD 1 TO WS-TABLE-OVERFLOW-COUNT
+                   ON SIZE ERROR
+                       IF WS-OVERFLOW-COUNT-CAPPED = 'NO'
+                           DISPLAY 'LAB1F22: WS-TABLE-OVERFLOW-COUNT '
+                               'REACHED 999999 - COUNT NO LONGER '
+                               'ACCURATE'
+                           MOVE 'YES' TO WS-OVERFLOW-COUNT-CAPPED
+                       END-IF
+               END-ADD
+           ELSE
+               ADD 1 TO WS-BAD-RECORD-COUNT
+                   ON SIZE ERROR
+                       IF WS-BAD-COUNT-CAPPED = 'NO'
+                           DISPLAY 'LAB1F22: WS-BAD-RECORD-COUNT '
+                               'REACHED 999999 - COUNT NO LONGER '
+                               'ACCURATE'
+                           MOVE 'YES' TO WS-BAD-COUNT-CAPPED
+                       END-IF
+               END-ADD
+           END-IF
+           MOVE SR-NAME       TO EL-NAME-OUT
+           MOVE SR-SHOES      TO EL-SHOES-OUT
+           MOVE SR-BELTS      TO EL-BELTS-OUT
+           MOVE SR-SOCKS      TO EL-SOCKS-OUT
+           MOVE WS-ERROR-REASON TO EL-REASON-OUT
+           MOVE ERROR-LINE    TO SALES-ERROR-REC
+           WRITE SALES-ERROR-REC AFTER
+                ADVANCING 1 LINE
+           .
+      *
+       178-STORE-RECORD-RTN.
+
+      *ACCUMULATE THE GRAND TOTALS AND SAVE THE RECORD IN THE
+      *WORKING-STORAGE TABLE SO IT CAN BE SORTED BEFORE PRINTING
+
+           ADD 1 TO WS-RECORD-COUNT
+           ADD SR-SHOES TO WS-TOTAL-SHOES
+           ADD SR-BELTS TO WS-TOTAL-BELTS
+           ADD SR-SOCKS TO WS-TOTAL-SOCKS
+
+           MOVE SR-NAME   TO WS-T-NAME(WS-RECORD-COUNT)
+           MOVE SR-SHOES  TO WS-T-SHOES(WS-RECORD-COUNT)
+           MOVE SR-BELTS  TO WS-T-BELTS(WS-RECORD-COUNT)
+           MOVE SR-SOCKS  TO WS-T-SOCKS(WS-RECORD-COUNT)
+           MOVE SR-REGION TO WS-T-REGION(WS-RECORD-COUNT)
+           COMPUTE WS-T-TOTAL-UNITS(WS-RECORD-COUNT) =
+                   SR-SHOES + SR-BELTS + SR-SOCKS
+           .
+      *
+       182-CHECKPOINT-RTN.
+
+      *SNAPSHOT EVERY TABLE ENTRY PROCESSED SO FAR, PLUS THE PHYSICAL
+      *READ POSITION AND BAD-RECORD COUNT, TO THE RESTART FILE.  THE
+      *WHOLE FILE IS REWRITTEN EACH TIME SINCE LINE SEQUENTIAL HAS NO
+      *UPDATE-IN-PLACE, WHICH IS FINE SINCE IT ONLY HOLDS ONE
+      *CHECKPOINT INTERVAL'S WORTH OF ROWS
+
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-RECORD-COUNT
+               MOVE 'D'                 TO CK-REC-TYPE
+               MOVE WS-T-NAME(WS-IDX)   TO CK-NAME
+               MOVE WS-T-SHOES(WS-IDX)  TO CK-SHOES
+               MOVE WS-T-BELTS(WS-IDX)  TO CK-BELTS
+               MOVE WS-T-SOCKS(WS-IDX)  TO CK-SOCKS
+               MOVE WS-T-REGION(WS-IDX) TO CK-REGION
+               WRITE CHECKPOINT-REC
+           END-PERFORM
+
+           MOVE 'T'                     TO CK-REC-TYPE
+           MOVE WS-PHYS-READ-COUNT      TO CK-PHYS-READ-COUNT
+           MOVE WS-BAD-RECORD-COUNT     TO CK-BAD-COUNT
+           MOVE WS-TABLE-OVERFLOW-COUNT TO CK-OVERFLOW-COUNT
+           WRITE CHECKPOINT-REC
+
+           CLOSE CHECKPOINT-FILE
+
+      *SALES-ERROR-FILE STAYS OPEN FOR THE WHOLE RUN, SO WITHOUT A
+      *FORCED CLOSE ITS ROWS CAN SIT IN AN APPLICATION BUFFER THAT
+      *NEVER REACHES DISK IF THE JOB IS KILLED.  CLOSE AND RE-OPEN
+      *EXTEND HERE, ON THE SAME INTERVAL AS THE CHECKPOINT ABOVE, SO
+      *THE ERROR LOG ON DISK CAN NEVER FALL BEHIND THE BAD-RECORD/
+      *TABLE-OVERFLOW COUNTS THIS SAME CHECKPOINT JUST SAVED
+
+           CLOSE SALES-ERROR-FILE
+           OPEN EXTEND SALES-ERROR-FILE
+           IF WS-ERR-FILE-STATUS NOT = '00'
+               DISPLAY 'LAB1F22: UNABLE TO RE-OPEN SALES-ERROR-FILE '
+                       'AT CHECKPOINT, STATUS = ' WS-ERR-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+      *
+       185-SORT-TABLE-RTN.
+
+      *SELECTION SORT THE TABLE BY REGION, ASCENDING (THE GROUPING
+      *NEEDED FOR THE REGIONAL CONTROL BREAK), AND WITHIN EACH REGION
+      *BY TOTAL UNITS SOLD, DESCENDING, SO TOP SELLERS PRINT FIRST
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX >= WS-RECORD-COUNT
+               MOVE WS-IDX TO WS-MAX-IDX
+               PERFORM VARYING WS-IDX2 FROM WS-IDX BY 1
+                       UNTIL WS-IDX2 > WS-RECORD-COUNT
+                   IF WS-T-REGION(WS-IDX2) < WS-T-REGION(WS-MAX-IDX)
+                       MOVE WS-IDX2 TO WS-MAX-IDX
+                   ELSE
+                       IF WS-T-REGION(WS-IDX2) = WS-T-REGION(WS-MAX-IDX)
+                          AND WS-T-TOTAL-UNITS(WS-IDX2) >
+                              WS-T-TOTAL-UNITS(WS-MAX-IDX)
+                           MOVE WS-IDX2 TO WS-MAX-IDX
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-MAX-IDX NOT = WS-IDX
+                   PERFORM 187-SWAP-ENTRIES-RTN
+               END-IF
+           END-PERFORM
+           .
+      *
+       187-SWAP-ENTRIES-RTN.
+
+           MOVE WS-T-NAME(WS-IDX)         TO WS-SWAP-NAME
+           MOVE WS-T-SHOES(WS-IDX)        TO WS-SWAP-SHOES
+           MOVE WS-T-BELTS(WS-IDX)        TO WS-SWAP-BELTS
+           MOVE WS-T-SOCKS(WS-IDX)        TO WS-SWAP-SOCKS
+           MOVE WS-T-REGION(WS-IDX)       TO WS-SWAP-REGION
+           MOVE WS-T-TOTAL-UNITS(WS-IDX)  TO WS-SWAP-TOTAL-UNITS
+
+           MOVE WS-T-NAME(WS-MAX-IDX)        TO WS-T-NAME(WS-IDX)
+           MOVE WS-T-SHOES(WS-MAX-IDX)       TO WS-T-SHOES(WS-IDX)
+           MOVE WS-T-BELTS(WS-MAX-IDX)       TO WS-T-BELTS(WS-IDX)
+           MOVE WS-T-SOCKS(WS-MAX-IDX)       TO WS-T-SOCKS(WS-IDX)
+           MOVE WS-T-REGION(WS-MAX-IDX)      TO WS-T-REGION(WS-IDX)
+           MOVE WS-T-TOTAL-UNITS(WS-MAX-IDX) TO WS-T-TOTAL-UNITS(WS-IDX)
+
+           MOVE WS-SWAP-NAME         TO WS-T-NAME(WS-MAX-IDX)
+           MOVE WS-SWAP-SHOES        TO WS-T-SHOES(WS-MAX-IDX)
+           MOVE WS-SWAP-BELTS        TO WS-T-BELTS(WS-MAX-IDX)
+           MOVE WS-SWAP-SOCKS        TO WS-T-SOCKS(WS-MAX-IDX)
+           MOVE WS-SWAP-REGION       TO WS-T-REGION(WS-MAX-IDX)
+           MOVE WS-SWAP-TOTAL-UNITS  TO WS-T-TOTAL-UNITS(WS-MAX-IDX)
+           .
+      *
+       190-WRITE-DETAIL-RTN.
+
+      *WRITE ONE DETAIL LINE PER TABLE ENTRY, NOW IN SORTED ORDER,
+      *BREAKING ON SR-REGION TO PRINT A REGIONAL SUBTOTAL LINE
+      *EVERY TIME THE REGION CHANGES
+
+           MOVE SPACES TO WS-PREV-REGION
+           MOVE ZERO TO WS-REGION-SHOES WS-REGION-BELTS WS-REGION-SOCKS
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-RECORD-COUNT
+               IF WS-IDX > 1
+                       AND WS-T-REGION(WS-IDX) NOT = WS-PREV-REGION
+                   PERFORM 197-REGION-BREAK-RTN
+               END-IF
+               MOVE WS-T-REGION(WS-IDX) TO WS-PREV-REGION
+               ADD WS-T-SHOES(WS-IDX) TO WS-REGION-SHOES
+               ADD WS-T-BELTS(WS-IDX) TO WS-REGION-BELTS
+               ADD WS-T-SOCKS(WS-IDX) TO WS-REGION-SOCKS
+               MOVE WS-T-NAME(WS-IDX)  TO WS-CUR-NAME
+               MOVE WS-T-SHOES(WS-IDX) TO WS-CUR-SHOES
+               MOVE WS-T-BELTS(WS-IDX) TO WS-CUR-BELTS
+               MOVE WS-T-SOCKS(WS-IDX) TO WS-CUR-SOCKS
+               PERFORM 200-PROCESS-RTN
+           END-PERFORM
+
+           IF WS-RECORD-COUNT > 0
+               PERFORM 197-REGION-BREAK-RTN
+           END-IF
+           .
+      *
+       197-REGION-BREAK-RTN.
+
+      *PRINT THE SUBTOTAL LINE FOR THE REGION JUST FINISHED AND RESET
+      *THE REGIONAL ACCUMULATORS FOR THE NEXT GROUP
+
+           ADD 1 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT > WS-MAX-LINES-PER-PAGE
+               PERFORM 195-PAGE-BREAK-RTN
+           END-IF
+
+           MOVE WS-PREV-REGION  TO RS-REGION-OUT
+           MOVE WS-REGION-SHOES TO RS-SHOES-OUT
+           MOVE WS-REGION-BELTS TO RS-BELTS-OUT
+           MOVE WS-REGION-SOCKS TO RS-SOCKS-OUT
+           MOVE REGION-SUBTOTAL-LINE TO SALES-REPORT-REC
+           WRITE SALES-REPORT-REC AFTER
+                ADVANCING 1 LINE
+
+           MOVE ZERO TO WS-REGION-SHOES WS-REGION-BELTS WS-REGION-SOCKS
+           .
+      *
+       195-PAGE-BREAK-RTN.
+
+      *EJECT TO A NEW PAGE AND RE-PRINT THE REPORT HEADER AND THE
+      *COLUMN CAPTION LINE SO A MULTI-PAGE PRINTOUT STAYS READABLE.
+      *
+      *THIS GNUCOBOL RUNTIME'S LINE SEQUENTIAL HANDLER EMITS THE
+      *ADVANCING CONTROL CHARACTER AS A LEADING SEPARATOR FOR THE
+      *WRITE THAT REQUESTS IT, NOT A TRAILING TERMINATOR ON THE WRITE
+      *BEFORE IT.  "AFTER ADVANCING PAGE" THEREFORE PREFIXES THIS
+      *HEADER WITH A BARE FORM-FEED INSTEAD OF A NEWLINE, WHICH GLUES
+      *IT TO THE TAIL OF THE PRECEDING DETAIL LINE WHEN LAB1.TXT IS
+      *READ AS PLAIN TEXT.  ADVANCING SEVERAL LINES INSTEAD STILL
+      *SEPARATES PAGES VISUALLY, AND -- UNLIKE PAGE -- IT TERMINATES
+      *THE PRECEDING LINE WITH AN ORDINARY NEWLINE
+
+           MOVE WS-RUN-DATE TO RH-RUN-DATE-OUT
+           MOVE REPORT-HEADER TO SALES-REPORT-REC
+           WRITE SALES-REPORT-REC AFTER
+                ADVANCING 3 LINES
+
+           MOVE COLUMN-HEADER-LINE TO SALES-REPORT-REC
+           WRITE SALES-REPORT-REC AFTER
+                ADVANCING 1 LINE
+
+           MOVE 3 TO WS-LINE-COUNT
            .
       *
        200-PROCESS-RTN.
 
+      *START A NEW PAGE AND RE-PRINT THE HEADERS EVERY 55 LINES
+
+              ADD 1 TO WS-LINE-COUNT
+              IF WS-LINE-COUNT > WS-MAX-LINES-PER-PAGE
+                  PERFORM 195-PAGE-BREAK-RTN
+              END-IF
+
       *MOVE YOUR INCOMING FIELD TO YOUR OUTGOING FIELDS IN THE DETAIL
       *LINE GROUP ABOVE
 
-              MOVE   SR-NAME     TO DL-NAME-OUT
-              MOVE   SR-SHOES    TO DL-SHOES-OUT
-              MOVE   SR-BELTS    TO DL-BELTS-OUT
-              MOVE   SR-SOCKS    TO DL-SOCKS-OUT
+              MOVE   WS-CUR-NAME     TO DL-NAME-OUT
+              MOVE   WS-CUR-SHOES    TO DL-SHOES-OUT
+              MOVE   WS-CUR-BELTS    TO DL-BELTS-OUT
+              MOVE   WS-CUR-SOCKS    TO DL-SOCKS-OUT
+
+      *COMPUTE THE SALESPERSON'S COMMISSION DOLLAR AMOUNT FROM THE
+      *PER-ITEM UNIT PRICES AND THE COMMISSION RATE
 
+              COMPUTE WS-SALES-AMOUNT =
+                      (WS-CUR-SHOES * WS-SHOE-PRICE) +
+                      (WS-CUR-BELTS * WS-BELT-PRICE) +
+                      (WS-CUR-SOCKS * WS-SOCK-PRICE)
+
+              COMPUTE DL-COMMISSION-OUT ROUNDED =
+                      WS-SALES-AMOUNT * WS-COMMISSION-RATE
 
       * MOVE THE ENTIRE DETAIL-LINE GROUP
-      * IN THE OUTPUT ARE TO THE SALES-REPORT-REC WHICH IS CONNECTED 
+      * IN THE OUTPUT ARE TO THE SALES-REPORT-REC WHICH IS CONNECTED
       * TO THE EXTERNAL REPORT FILE.
 
-              MOVE DETAIL-LINE      TO SALES-REPORT-REC  
+              MOVE DETAIL-LINE      TO SALES-REPORT-REC
 
       * WRITE OUT WHAT IS IN THE REPORT-REC MEMORY TO THE EXTERNAL
       * FILE THAT IT IS CONNECTED TO
 
-              WRITE SALES-REPORT-REC AFTER 
+              WRITE SALES-REPORT-REC AFTER
                    ADVANCING 1 LINE
+
+      *WRITE THE SAME DETAIL DATA AS A COMMA-DELIMITED ROW TO THE CSV
+      *EXTRACT SO IT CAN BE LOADED INTO A SPREADSHEET WITHOUT
+      *SCREEN-SCRAPING THE PRINTED REPORT
+
+              MOVE   WS-CUR-NAME     TO CSV-NAME-OUT
+              MOVE   WS-CUR-SHOES    TO CSV-SHOES-OUT
+              MOVE   WS-CUR-BELTS    TO CSV-BELTS-OUT
+              MOVE   WS-CUR-SOCKS    TO CSV-SOCKS-OUT
+              COMPUTE CSV-COMMISSION-OUT ROUNDED =
+                      WS-SALES-AMOUNT * WS-COMMISSION-RATE
+
+              MOVE CSV-DETAIL-LINE  TO SALES-EXTRACT-REC
+              WRITE SALES-EXTRACT-REC
            .
 
-       250-CLOSE-ROUTINE.        
+       250-CLOSE-ROUTINE.
+
+      * WRITE THE GRAND TOTAL LINE BEFORE THE FILES ARE CLOSED
+
+              MOVE WS-TOTAL-SHOES  TO TL-SHOES-OUT
+              MOVE WS-TOTAL-BELTS  TO TL-BELTS-OUT
+              MOVE WS-TOTAL-SOCKS  TO TL-SOCKS-OUT
+              MOVE TOTAL-LINE      TO SALES-REPORT-REC
+              WRITE SALES-REPORT-REC AFTER
+                   ADVANCING 1 LINE
+
+              MOVE WS-BAD-RECORD-COUNT TO BC-COUNT-OUT
+              MOVE BAD-COUNT-LINE  TO SALES-REPORT-REC
+              WRITE SALES-REPORT-REC AFTER
+                   ADVANCING 1 LINE
+
+              MOVE WS-TABLE-OVERFLOW-COUNT TO OC-COUNT-OUT
+              MOVE OVERFLOW-COUNT-LINE TO SALES-REPORT-REC
+              WRITE SALES-REPORT-REC AFTER
+                   ADVANCING 1 LINE
+
+      *THE RUN FINISHED CLEAN, SO CLEAR THE CHECKPOINT FILE -- OTHERWISE
+      *THE NEXT DAY'S RUN WOULD "RESTART" FROM THIS COMPLETED JOB'S
+      *LAST CHECKPOINT INSTEAD OF STARTING FRESH
+
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
 
       *SAME FILE NAME AS SELECT STATEMENT
 
               CLOSE    SALES-FILE
                  SALES-REPORT-FILE
+                 SALES-ERROR-FILE
+                 SALES-EXTRACT-FILE
                  STOP RUN
-            
+
            .
 
