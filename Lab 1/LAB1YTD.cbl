@@ -0,0 +1,343 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   LAB1YTD.
+       AUTHOR.     AUSTIN H OGLETREE.
+      **********************************************************
+      *  This program is a companion to LAB1F22.  It reads the
+      *  same daily sales detail records LAB1F22 reads, matches
+      *  each salesperson against a year-to-date master file, and
+      *  updates (or adds) that salesperson's running shoe, belt,
+      *  and sock totals.  A summary report is produced showing
+      *  each salesperson's updated year-to-date totals.
+      *
+      *  INPUT: Each daily detail record looks like this:
+      *        FIELD:  name     FIELD LENGTH 20 DATA TYPE ALPHANUMERIC
+      *        FIELD:  shoes    FIELD LENGTH 3  DATA TYPE NUMERIC
+      *        FIELD:  belts    FIELD LENGTH 3  DATA TYPE NUMERIC
+      *        FIELD:  socks    FIELD LENGTH 3  DATA TYPE NUMERIC
+      *
+      *  MASTER FILE:  SALES-YTD-MASTER is an indexed file keyed by
+      *                salesperson name, holding running YTD totals.
+      *
+      *  OUTPUT: a summary report showing each salesperson updated
+      *          by this run along with their new YTD totals.
+      *
+      *  CALCULATIONS:  YTD-SHOES, YTD-BELTS, AND YTD-SOCKS ARE
+      *                 INCREMENTED BY THE DAILY DETAIL AMOUNTS
+      **********************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBMPC.
+       OBJECT-COMPUTER.    IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * SAME DAILY DETAIL FILE LAB1F22 READS
+
+           SELECT DAILY-SALES-FILE
+               ASSIGN TO 'SALES.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * SAME REJECT-AND-LOG PATTERN LAB1F22 USES FOR BAD DAILY RECORDS
+      * (SEPARATE FILE SO A SAME-DAY RUN OF BOTH PROGRAMS DOESN'T HAVE
+      * ONE OVERWRITE THE OTHER'S ERROR LOG)
+
+           SELECT DAILY-ERROR-FILE
+               ASSIGN TO 'YTD-ERROR.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * INDEXED YEAR-TO-DATE MASTER, KEYED BY SALESPERSON NAME
+
+           SELECT SALES-YTD-MASTER
+               ASSIGN TO 'SALESYTD.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-NAME
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      * YTD SUMMARY REPORT FOR THE PRINTER
+
+           SELECT YTD-REPORT-FILE
+               ASSIGN TO 'LAB1YTD.TXT'.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      * SAME NAME AS THE SELECT STATEMENT
+
+       FD    DAILY-SALES-FILE.
+       01    DAILY-SALES-REC.
+          05  DS-NAME                  PIC X(20).
+          05  DS-SHOES                 PIC 9(3).
+          05  DS-BELTS                 PIC 9(3).
+          05  DS-SOCKS                 PIC 9(3).
+          05  DS-REGION                PIC X(10).
+      *
+       FD    DAILY-ERROR-FILE.
+       01    DAILY-ERROR-REC    PIC X(80).
+      *
+       FD    SALES-YTD-MASTER.
+       01    YTD-MASTER-REC.
+          05  YTD-NAME                 PIC X(20).
+          05  YTD-SHOES                PIC 9(7).
+          05  YTD-BELTS                PIC 9(7).
+          05  YTD-SOCKS                PIC 9(7).
+      *
+       FD    YTD-REPORT-FILE.
+       01    YTD-REPORT-REC    PIC X(80).
+
+      ********
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+             05    WS-MASTER-STATUS          PIC XX VALUE SPACES.
+             05    WS-RECORD-FOUND           PIC X(3) VALUE 'NO'.
+             05    WS-VALID-RECORD           PIC X(3) VALUE 'YES'.
+             05    WS-ERROR-REASON           PIC X(40) VALUE SPACES.
+             05    WS-MAX-QTY-PER-ITEM       PIC 9(3) VALUE 500.
+             05    WS-BAD-RECORD-COUNT       PIC 9(6) VALUE ZERO.
+
+      *************************OUTPUT AREA**************************
+       01 REPORT-HEADER.
+          05 FILLER          PIC X(30) VALUE SPACES.
+          05 FILLER          PIC X(20) VALUE 'SALES YTD REPORT'.
+      *
+       01 COLUMN-HEADER-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 CH-NAME-OUT     PIC X(20) VALUE 'NAME'.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 CH-SHOES-OUT    PIC X(7) VALUE 'YTD SHO'.
+          05 FILLER          PIC X(3) VALUE SPACES.
+          05 CH-BELTS-OUT    PIC X(7) VALUE 'YTD BEL'.
+          05 FILLER          PIC X(3) VALUE SPACES.
+          05 CH-SOCKS-OUT    PIC X(7) VALUE 'YTD SOC'.
+      *
+       01 DETAIL-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-NAME-OUT     PIC X(20).
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-SHOES-OUT    PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-BELTS-OUT    PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 DL-SOCKS-OUT    PIC ZZZ,ZZ9.
+      *
+       01 ERROR-LINE.
+          05 EL-NAME-OUT     PIC X(20).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 EL-SHOES-OUT    PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 EL-BELTS-OUT    PIC X(3).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 EL-SOCKS-OUT    PIC X(3).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 EL-REASON-OUT   PIC X(40).
+      *
+       01 BAD-COUNT-LINE.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 BC-LABEL-OUT    PIC X(20) VALUE 'RECORDS REJECTED'.
+          05 FILLER          PIC X(5) VALUE SPACES.
+          05 BC-COUNT-OUT    PIC ZZZ,ZZ9.
+      *
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 125-HOUSEKEEPING
+           PERFORM 150-READ-RECORDS
+           PERFORM 250-CLOSE-ROUTINE
+
+           .
+      *
+       125-HOUSEKEEPING.
+
+      *SAME FILE NAME AS SELECT STATEMENT
+
+           OPEN    INPUT DAILY-SALES-FILE
+                   OUTPUT    YTD-REPORT-FILE
+                   OUTPUT    DAILY-ERROR-FILE
+
+      *OPEN THE MASTER I-O SO EXISTING SALESPEOPLE CAN BE REWRITTEN.
+      *IF THE MASTER DOES NOT EXIST YET, CREATE IT AND REOPEN I-O.
+      *ANY OTHER OPEN FAILURE MEANS THE MASTER CAN'T BE TRUSTED FOR
+      *THIS RUN -- ABORT LOUDLY RATHER THAN SILENTLY PROCESS AGAINST
+      *A FILE THAT WAS NEVER VALIDLY OPENED
+
+           OPEN    I-O SALES-YTD-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+               AND WS-MASTER-STATUS NOT = '35'
+               DISPLAY 'UNABLE TO OPEN YTD MASTER, STATUS='
+                   WS-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF WS-MASTER-STATUS = '35'
+               OPEN    OUTPUT SALES-YTD-MASTER
+               CLOSE   SALES-YTD-MASTER
+               OPEN    I-O SALES-YTD-MASTER
+               IF WS-MASTER-STATUS NOT = '00'
+                   DISPLAY 'UNABLE TO CREATE YTD MASTER, STATUS='
+                       WS-MASTER-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           MOVE REPORT-HEADER TO YTD-REPORT-REC
+           WRITE YTD-REPORT-REC
+                   AFTER ADVANCING 1 LINE
+
+           MOVE COLUMN-HEADER-LINE TO YTD-REPORT-REC
+           WRITE YTD-REPORT-REC
+                   AFTER ADVANCING 1 LINE
+           .
+      *
+       150-READ-RECORDS.
+
+             PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
+                  READ DAILY-SALES-FILE
+                      AT END
+                          MOVE 'NO' TO ARE-THERE-MORE-RECORDS
+                      NOT AT END
+                          PERFORM 175-VALIDATE-RTN
+                          IF WS-VALID-RECORD = 'YES'
+                              PERFORM 200-UPDATE-MASTER-RTN
+                          ELSE
+                              PERFORM 180-LOG-ERROR-RTN
+                          END-IF
+                  END-READ
+              END-PERFORM
+           .
+      *
+       175-VALIDATE-RTN.
+
+      *SAME REJECT RULES LAB1F22 APPLIES TO ITS DAILY DETAIL RECORDS --
+      *WITHOUT THIS CHECK A NON-NUMERIC OR OUT-OF-RANGE QUANTITY FIELD
+      *FLOWS STRAIGHT INTO THE YEAR-TO-DATE TOTALS AND CORRUPTS THEM
+      *FOR EVERY DAY AFTER
+
+           MOVE 'YES' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-ERROR-REASON
+
+           IF DS-SHOES NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'INVALID SHOES QUANTITY - NOT NUMERIC'
+                   TO WS-ERROR-REASON
+           ELSE IF DS-BELTS NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'INVALID BELTS QUANTITY - NOT NUMERIC'
+                   TO WS-ERROR-REASON
+           ELSE IF DS-SOCKS NOT NUMERIC
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'INVALID SOCKS QUANTITY - NOT NUMERIC'
+                   TO WS-ERROR-REASON
+           ELSE IF DS-SHOES > WS-MAX-QTY-PER-ITEM
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'SHOES QUANTITY OUT OF RANGE'
+                   TO WS-ERROR-REASON
+           ELSE IF DS-BELTS > WS-MAX-QTY-PER-ITEM
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'BELTS QUANTITY OUT OF RANGE'
+                   TO WS-ERROR-REASON
+           ELSE IF DS-SOCKS > WS-MAX-QTY-PER-ITEM
+               MOVE 'NO' TO WS-VALID-RECORD
+               MOVE 'SOCKS QUANTITY OUT OF RANGE'
+                   TO WS-ERROR-REASON
+           END-IF
+           .
+      *
+       180-LOG-ERROR-RTN.
+
+      *WRITE THE REJECTED RECORD AND THE REASON TO DAILY-ERROR-FILE
+
+           ADD 1 TO WS-BAD-RECORD-COUNT
+           MOVE DS-NAME       TO EL-NAME-OUT
+           MOVE DS-SHOES      TO EL-SHOES-OUT
+           MOVE DS-BELTS      TO EL-BELTS-OUT
+           MOVE DS-SOCKS      TO EL-SOCKS-OUT
+           MOVE WS-ERROR-REASON TO EL-REASON-OUT
+           MOVE ERROR-LINE    TO DAILY-ERROR-REC
+           WRITE DAILY-ERROR-REC AFTER
+                ADVANCING 1 LINE
+           .
+      *
+       200-UPDATE-MASTER-RTN.
+
+      *LOOK UP THE SALESPERSON IN THE YTD MASTER BY NAME
+
+           MOVE DS-NAME TO YTD-NAME
+           READ SALES-YTD-MASTER
+               INVALID KEY
+                   MOVE 'NO' TO WS-RECORD-FOUND
+               NOT INVALID KEY
+                   MOVE 'YES' TO WS-RECORD-FOUND
+           END-READ
+
+      *A REWRITE/WRITE FAILURE HERE MEANS THE PERSISTED YTD TOTAL FOR
+      *THIS SALESPERSON DID NOT ACTUALLY MAKE IT TO SALESYTD.DAT --
+      *ABORT RATHER THAN PRINT A SUMMARY LINE FOR A TOTAL THAT WAS
+      *NEVER SAVED
+
+           IF WS-RECORD-FOUND = 'YES'
+               ADD DS-SHOES TO YTD-SHOES
+               ADD DS-BELTS TO YTD-BELTS
+               ADD DS-SOCKS TO YTD-SOCKS
+               REWRITE YTD-MASTER-REC
+                   INVALID KEY
+                       DISPLAY 'UNABLE TO REWRITE YTD MASTER FOR '
+                           DS-NAME ' STATUS=' WS-MASTER-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-REWRITE
+           ELSE
+               MOVE DS-NAME  TO YTD-NAME
+               MOVE DS-SHOES TO YTD-SHOES
+               MOVE DS-BELTS TO YTD-BELTS
+               MOVE DS-SOCKS TO YTD-SOCKS
+               WRITE YTD-MASTER-REC
+                   INVALID KEY
+                       DISPLAY 'UNABLE TO WRITE YTD MASTER FOR '
+                           DS-NAME ' STATUS=' WS-MASTER-STATUS
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-WRITE
+           END-IF
+
+           PERFORM 210-WRITE-SUMMARY-RTN
+           .
+      *
+       210-WRITE-SUMMARY-RTN.
+
+      *MOVE THE UPDATED YTD TOTALS TO THE DETAIL LINE AND PRINT IT
+
+           MOVE YTD-NAME     TO DL-NAME-OUT
+           MOVE YTD-SHOES    TO DL-SHOES-OUT
+           MOVE YTD-BELTS    TO DL-BELTS-OUT
+           MOVE YTD-SOCKS    TO DL-SOCKS-OUT
+
+           MOVE DETAIL-LINE  TO YTD-REPORT-REC
+           WRITE YTD-REPORT-REC AFTER
+                ADVANCING 1 LINE
+           .
+
+       250-CLOSE-ROUTINE.
+
+      *PRINT THE BAD-RECORD COUNT BEFORE CLOSING, SAME AS LAB1F22
+
+           MOVE WS-BAD-RECORD-COUNT TO BC-COUNT-OUT
+           MOVE BAD-COUNT-LINE  TO YTD-REPORT-REC
+           WRITE YTD-REPORT-REC AFTER
+                ADVANCING 1 LINE
+
+      *SAME FILE NAME AS SELECT STATEMENT
+
+              CLOSE    DAILY-SALES-FILE
+                 DAILY-ERROR-FILE
+                 SALES-YTD-MASTER
+                 YTD-REPORT-FILE
+                 STOP RUN
+
+           .
